@@ -9,14 +9,48 @@ AUTHOR. Neo.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    *> Fichier principal contenant les comptes
-    SELECT COMPTE ASSIGN TO "Compte.txt"
+    *> Fichier principal contenant les comptes, en acces indexe par
+    *> numero de compte : un depot ou un retrait peut ainsi lire et
+    *> reecrire directement l'enregistrement concerne, sans recopier
+    *> tout le fichier
+    SELECT COMPTE ASSIGN TO "Compte.dat"
         FILE STATUS IS FS-COMPTE
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS EC-NUMCOMPTE.
+
+    *> Journal des mouvements (dépôts et retraits), en ajout seulement
+    SELECT MOUVEMENTS ASSIGN TO "Mouvements.txt"
+        FILE STATUS IS FS-MOUVEMENTS
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    *> Fichier de travail utilisé pour trier les comptes par nom
+    SELECT TRI-COMPTE ASSIGN TO "SortWork.tmp".
+
+    *> Rapport de fin de journée (balance des comptes triée par nom)
+    SELECT RAPPORT ASSIGN TO NOM-FICHIER-RAPPORT
+        FILE STATUS IS FS-RAPPORT
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    *> Fichier contenant le prochain numero de compte a attribuer ;
+    *> ce compteur augmente de facon strictement monotone et n'est
+    *> jamais reutilise, meme apres la fermeture d'un compte
+    SELECT COMPTEUR ASSIGN TO "Compteur.dat"
+        FILE STATUS IS FS-COMPTEUR
         ORGANIZATION IS LINE SEQUENTIAL.
 
-    *> Fichier temporaire utilisé pour réécrire les comptes modifiés
-    SELECT TEMP-FILE ASSIGN TO "Temp.txt"
-        FILE STATUS IS FS-TEMP
+    *> Fichier de sauvegarde datee de Compte.dat, teste avant chaque
+    *> sauvegarde pour ne pas ecraser la photo prise en debut de journee
+    SELECT BACKUP-COMPTE ASSIGN TO NOM-FICHIER-BACKUP
+        FILE STATUS IS FS-BACKUP
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+    *> Ancien fichier des comptes (format texte delimite par ";", tel
+    *> qu'utilise avant le passage de Compte.dat a l'acces indexe) ;
+    *> lu une seule fois pour reprendre les comptes existants si
+    *> Compte.dat n'existe pas encore
+    SELECT COMPTE-LEGACY ASSIGN TO "Compte.txt"
+        FILE STATUS IS FS-LEGACY
         ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
@@ -24,11 +58,40 @@ FILE SECTION.
 
 *> Description d’un enregistrement du fichier COMPTE
 FD COMPTE.
-01 ENREGISTREMENT-COMPTE        PIC X(100).
-
-*> Description d’un enregistrement du fichier temporaire
-FD TEMP-FILE.
-01 TEMP-ENREGISTREMENT          PIC X(100).
+01 ENREGISTREMENT-COMPTE.
+   05 EC-NUMCOMPTE              PIC 9(06).
+   05 EC-PRENOM                 PIC X(20).
+   05 EC-NOM                    PIC X(20).
+   05 EC-SOLDE                  PIC 9(7)V99.
+
+*> Description d’un enregistrement du journal des mouvements
+FD MOUVEMENTS.
+01 ENREGISTREMENT-MOUVEMENT     PIC X(100).
+
+*> Enregistrement de tri utilisé pour classer les comptes par nom
+*> avant l’écriture du rapport de fin de journée
+SD TRI-COMPTE.
+01 TRI-ENREGISTREMENT.
+   05 TRI-NOM                   PIC X(20).
+   05 TRI-PRENOM                PIC X(20).
+   05 TRI-NUMCOMPTE             PIC 9(06).
+   05 TRI-SOLDE                 PIC 9(7)V99.
+
+*> Description d’un enregistrement du rapport de fin de journée
+FD RAPPORT.
+01 ENREGISTREMENT-RAPPORT       PIC X(100).
+
+*> Description d’un enregistrement de l’ancien fichier des comptes
+FD COMPTE-LEGACY.
+01 ENREGISTREMENT-LEGACY        PIC X(100).
+
+*> Compteur du prochain numero de compte disponible
+FD COMPTEUR.
+01 ENREGISTREMENT-COMPTEUR      PIC 9(06).
+
+*> Description d’un enregistrement du fichier de sauvegarde de Compte.dat
+FD BACKUP-COMPTE.
+01 ENREGISTREMENT-BACKUP        PIC X(01).
 
 WORKING-STORAGE SECTION.
 
@@ -42,40 +105,100 @@ WORKING-STORAGE SECTION.
 01 PRENOM                       PIC X(20).
 01 NOM                          PIC X(20).
 
-*> Solde initial par défaut d’un nouveau compte
-01 SOLDE                        PIC 9(7)V99 VALUE 1000.00.
+*> Numero de compte saisi par le guichetier pour rechercher un compte
+01 NUMCOMPTE-SAISI              PIC 9(06) VALUE 0.
+
+*> Comptes source et destination saisis pour un virement
+01 NUMCOMPTE-SOURCE             PIC 9(06) VALUE 0.
+01 NUMCOMPTE-DEST               PIC 9(06) VALUE 0.
+01 SOLDE-SOURCE                 PIC 9(7)V99 VALUE 0.
+01 TROUVE-SOURCE                PIC X VALUE "N".
+01 TROUVE-DEST                  PIC X VALUE "N".
+01 VIREMENT-REUSSI              PIC X VALUE "N".
+
+*> Indicateur utilisé lors de la validation d’une saisie utilisateur
+01 SAISIE-VALIDE                PIC X VALUE "N".
+
+*> Champs utilisés pour la production du rapport de fin de journée
+01 FS-RAPPORT                   PIC XX VALUE SPACES.
+01 NOM-FICHIER-RAPPORT          PIC X(30).
+01 DATE-RAPPORT                 PIC 9(08).
+01 EOF-FLAG-RAPPORT             PIC X VALUE "N".
+01 LIGNE-RAPPORT                PIC X(100).
+01 TOTAL-RAPPORT                PIC 9(9)V99 VALUE 0.
+01 TOTAL-RAPPORT-AFF            PIC Z(8)9.99.
+
+*> Prochain numero de compte disponible, calcule a partir du fichier
+01 PROCHAIN-NUMCOMPTE           PIC 9(06) VALUE 0.
 
 *> Montant saisi pour dépôt ou retrait
 01 MONTANT                      PIC 9(7)V99 VALUE 0.
 
-*> Ligne lue depuis le fichier
-01 LIGNE                        PIC X(100).
-
 *> Indicateur de fin de fichier
 01 EOF-FLAG                     PIC X VALUE "N".
 
-*> Indicateur permettant de savoir si le compte recherché a été trouvé
-01 TROUVE                       PIC X VALUE "N".
-
-*> Champs extraits après découpage d’une ligne du fichier
-01 F-PRENOM                     PIC X(20).
-01 F-NOM                        PIC X(20).
-01 F-SOLDE-TXT                  PIC X(20).
-01 F-SOLDE                      PIC 9(7)V99 VALUE 0.
-
 *> Variable d’affichage formatée du solde
 01 SOLDE-AFF                    PIC Z(7)9.99.
 
-*> Ligne reconstruite après modification d’un compte
-01 NOUVELLE-LIGNE               PIC X(100).
-
-*> Codes retour des opérations sur fichiers
+*> Code retour des opérations sur le fichier des comptes
 01 FS-COMPTE                    PIC XX VALUE SPACES.
-01 FS-TEMP                      PIC XX VALUE SPACES.
+01 FS-MOUVEMENTS                PIC XX VALUE SPACES.
+01 FS-COMPTEUR                  PIC XX VALUE SPACES.
+01 FS-BACKUP                    PIC XX VALUE SPACES.
+01 FS-LEGACY                    PIC XX VALUE SPACES.
+
+*> Champs utilisés pour découper une ligne de l’ancien fichier
+*> Compte.txt (format : NumCompte;Prenom;Nom;Solde) lors de la reprise
+*> ponctuelle des comptes vers le nouveau fichier indexé Compte.dat
+01 LEGACY-NUMCOMPTE-TXT         PIC X(06).
+01 LEGACY-SOLDE-TXT             PIC X(20).
+
+*> Verrou pose sur le fichier des comptes le temps d'une operation
+01 VERROU-OBTENU                PIC X VALUE "N".
+
+*> Champs utilisés pour l’écriture d’une ligne du journal des mouvements
+01 TYPE-MOUVEMENT               PIC X(07).
+01 SOLDE-AVANT                  PIC 9(7)V99 VALUE 0.
+01 SOLDE-AVANT-AFF              PIC Z(7)9.99.
+01 SOLDE-APRES-AFF              PIC Z(7)9.99.
+01 MONTANT-AFF                  PIC Z(7)9.99.
+01 LIGNE-MOUVEMENT              PIC X(100).
+
+*> Horodatage de l’opération courante (AAAAMMJJHHMMSS)
+01 DATE-SYS                     PIC 9(08).
+01 HEURE-SYS                    PIC 9(08).
+01 HORODATAGE                   PIC X(14).
+
+*> Sauvegarde datée de Compte.dat, prise une fois a l'ouverture du
+*> fichier en debut de session
+01 DATE-SAUVEGARDE              PIC 9(08).
+01 NOM-FICHIER-BACKUP           PIC X(30).
+01 COMMANDE-BACKUP              PIC X(60).
+
+*> Argument de ligne de commande, utilisé pour lancer le traitement
+*> par lots des intérêts mensuels sans passer par le menu interactif
+01 PARAMETRE-LIGNE-COMMANDE     PIC X(20).
+
+*> Taux d’intérêt mensuel appliqué au solde par le traitement par lots
+01 TAUX-INTERET                 PIC 9V9(4) VALUE 0.0100.
+01 INTERET-CALCULE              PIC 9(7)V99 VALUE 0.
+01 NB-COMPTES-CREDITES          PIC 9(06) VALUE 0.
+01 TOTAL-INTERETS               PIC 9(9)V99 VALUE 0.
+01 TOTAL-INTERETS-AFF           PIC Z(8)9.99.
 
 PROCEDURE DIVISION.
+    *> Récupération de l'argument de ligne de commande, s'il y en a un
+    ACCEPT PARAMETRE-LIGNE-COMMANDE FROM COMMAND-LINE
+
     PERFORM INITIALISER-FICHIERS
 
+    *> Point d'entrée batch : "banque INTERETS" applique les intérêts
+    *> mensuels à tous les comptes sans passer par le menu interactif
+    IF FUNCTION TRIM(PARAMETRE-LIGNE-COMMANDE) = "INTERETS"
+        PERFORM TRAITEMENT-INTERETS-MENSUELS
+        STOP RUN
+    END-IF
+
     *> Boucle principale du programme :
     *> continue tant que l'utilisateur ne choisit pas de quitter
     PERFORM UNTIL QUIT = "Y"
@@ -86,7 +209,10 @@ PROCEDURE DIVISION.
         DISPLAY "2. Creer un compte"
         DISPLAY "3. Deposer de l'argent"
         DISPLAY "4. Retirer de l'argent"
-        DISPLAY "5. Quitter"
+        DISPLAY "5. Virement entre deux comptes"
+        DISPLAY "6. Fermer un compte"
+        DISPLAY "7. Rapport de fin de journee (balance des comptes)"
+        DISPLAY "8. Quitter"
         DISPLAY "Veuillez saisir votre choix : "
 
         *> Lecture du choix utilisateur
@@ -103,6 +229,12 @@ PROCEDURE DIVISION.
             WHEN "4"
                 PERFORM RETIRER-ARGENT
             WHEN "5"
+                PERFORM VIREMENT-ARGENT
+            WHEN "6"
+                PERFORM FERMER-COMPTE
+            WHEN "7"
+                PERFORM GENERER-RAPPORT
+            WHEN "8"
                 MOVE "Y" TO QUIT
                 DISPLAY "Au revoir."
             WHEN OTHER
@@ -117,7 +249,8 @@ PROCEDURE DIVISION.
 
 INITIALISER-FICHIERS.
     PERFORM ASSURER-EXISTENCE-COMPTE
-    PERFORM ASSURER-EXISTENCE-TEMP.
+    PERFORM ASSURER-EXISTENCE-COMPTEUR
+    PERFORM ASSURER-EXISTENCE-MOUVEMENTS.
 
 ASSURER-EXISTENCE-COMPTE.
     MOVE SPACES TO FS-COMPTE
@@ -126,29 +259,243 @@ ASSURER-EXISTENCE-COMPTE.
     EVALUATE FS-COMPTE
         WHEN "00"
             CLOSE COMPTE
+            PERFORM SAUVEGARDER-COMPTE
         WHEN "35"
-            OPEN OUTPUT COMPTE
-            CLOSE COMPTE
-            DISPLAY "Fichier cree."
+            PERFORM CREER-COMPTE-DAT
         WHEN OTHER
             DISPLAY "Erreur: " FS-COMPTE
     END-EVALUATE.
 
-ASSURER-EXISTENCE-TEMP.
-    MOVE SPACES TO FS-TEMP
-    OPEN INPUT TEMP-FILE
+*> Cree le fichier indexe Compte.dat ; si un ancien fichier Compte.txt
+*> (format texte delimite par ";", tel qu'utilise avant le passage a
+*> l'acces indexe) est present, ses comptes sont repris un a un dans
+*> le nouveau fichier, sinon celui-ci est simplement cree vide
+
+CREER-COMPTE-DAT.
+    OPEN OUTPUT COMPTE
+    CLOSE COMPTE
+
+    MOVE SPACES TO FS-LEGACY
+    OPEN INPUT COMPTE-LEGACY
+
+    IF FS-LEGACY = "00"
+        PERFORM REPRENDRE-COMPTE-TXT
+        CLOSE COMPTE-LEGACY
+        DISPLAY "Fichier cree, comptes repris depuis Compte.txt."
+    ELSE
+        DISPLAY "Fichier cree."
+    END-IF.
+
+*> Lit chaque ligne de l'ancien fichier Compte.txt et l'ecrit dans le
+*> nouveau fichier indexe Compte.dat
+
+REPRENDRE-COMPTE-TXT.
+    MOVE "N" TO EOF-FLAG
+    OPEN I-O COMPTE
+
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ COMPTE-LEGACY
+            AT END
+                MOVE "Y" TO EOF-FLAG
+            NOT AT END
+                PERFORM CONVERTIR-LIGNE-LEGACY
+                WRITE ENREGISTREMENT-COMPTE
+                    INVALID KEY
+                        DISPLAY "Erreur lors de la reprise du compte "
+                                EC-NUMCOMPTE
+                END-WRITE
+        END-READ
+    END-PERFORM
+
+    CLOSE COMPTE.
+
+*> Découpe une ligne de l'ancien fichier Compte.txt
+*> (format : NumCompte;Prenom;Nom;Solde) pour remplir l'enregistrement
+*> du nouveau fichier indexe
+
+CONVERTIR-LIGNE-LEGACY.
+    MOVE SPACES TO LEGACY-NUMCOMPTE-TXT
+    MOVE SPACES TO LEGACY-SOLDE-TXT
+
+    UNSTRING ENREGISTREMENT-LEGACY
+        DELIMITED BY ";"
+        INTO LEGACY-NUMCOMPTE-TXT
+             EC-PRENOM
+             EC-NOM
+             LEGACY-SOLDE-TXT
+    END-UNSTRING
 
-    EVALUATE FS-TEMP
+    MOVE FUNCTION NUMVAL(LEGACY-NUMCOMPTE-TXT) TO EC-NUMCOMPTE
+    MOVE FUNCTION NUMVAL(LEGACY-SOLDE-TXT) TO EC-SOLDE.
+
+*> Sauvegarde le fichier des comptes dans un fichier date avant de
+*> l'utiliser, une fois par lancement du programme ; si un tel fichier
+*> date d'aujourd'hui existe deja (deuxieme lancement dans la meme
+*> journee), la sauvegarde n'est pas reprise afin de ne pas ecraser la
+*> photo prise en debut de journee
+
+SAUVEGARDER-COMPTE.
+    ACCEPT DATE-SAUVEGARDE FROM DATE YYYYMMDD
+    MOVE SPACES TO NOM-FICHIER-BACKUP
+    STRING "Compte-" DATE-SAUVEGARDE ".dat"
+    INTO NOM-FICHIER-BACKUP
+    END-STRING
+
+    MOVE SPACES TO FS-BACKUP
+    OPEN INPUT BACKUP-COMPTE
+
+    EVALUATE FS-BACKUP
+        WHEN "00"
+            CLOSE BACKUP-COMPTE
+        WHEN "35"
+            MOVE SPACES TO COMMANDE-BACKUP
+            STRING "cp Compte.dat " FUNCTION TRIM(NOM-FICHIER-BACKUP)
+            INTO COMMANDE-BACKUP
+            END-STRING
+            CALL "SYSTEM" USING COMMANDE-BACKUP
+        WHEN OTHER
+            DISPLAY "Erreur: " FS-BACKUP
+    END-EVALUATE.
+
+*> Vérifie que le fichier compteur de numéros de compte existe ; s'il
+*> est absent, il est amorce avec le plus grand numero de compte deja
+*> attribue dans le fichier des comptes, augmente de 1
+
+ASSURER-EXISTENCE-COMPTEUR.
+    MOVE SPACES TO FS-COMPTEUR
+    OPEN INPUT COMPTEUR
+
+    EVALUATE FS-COMPTEUR
         WHEN "00"
-            CLOSE TEMP-FILE
+            CLOSE COMPTEUR
         WHEN "35"
-            OPEN OUTPUT TEMP-FILE
-            CLOSE TEMP-FILE
+            PERFORM AMORCER-COMPTEUR
+            OPEN OUTPUT COMPTEUR
+            WRITE ENREGISTREMENT-COMPTEUR
+            CLOSE COMPTEUR
             DISPLAY "Fichier cree."
         WHEN OTHER
-            DISPLAY "Erreur: " FS-TEMP
+            DISPLAY "Erreur: " FS-COMPTEUR
     END-EVALUATE.
 
+*> Recherche le plus grand numero de compte deja attribue dans le
+*> fichier des comptes, pour amorcer le compteur a sa toute premiere
+*> creation
+
+AMORCER-COMPTEUR.
+    MOVE "N" TO EOF-FLAG
+    MOVE 0 TO ENREGISTREMENT-COMPTEUR
+
+    OPEN INPUT COMPTE
+
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ COMPTE NEXT RECORD
+            AT END
+                MOVE "Y" TO EOF-FLAG
+            NOT AT END
+                IF EC-NUMCOMPTE > ENREGISTREMENT-COMPTEUR
+                    MOVE EC-NUMCOMPTE TO ENREGISTREMENT-COMPTEUR
+                END-IF
+        END-READ
+    END-PERFORM
+
+    CLOSE COMPTE
+
+    ADD 1 TO ENREGISTREMENT-COMPTEUR.
+
+ASSURER-EXISTENCE-MOUVEMENTS.
+    MOVE SPACES TO FS-MOUVEMENTS
+    OPEN INPUT MOUVEMENTS
+
+    EVALUATE FS-MOUVEMENTS
+        WHEN "00"
+            CLOSE MOUVEMENTS
+        WHEN "35"
+            OPEN OUTPUT MOUVEMENTS
+            CLOSE MOUVEMENTS
+            DISPLAY "Fichier cree."
+        WHEN OTHER
+            DISPLAY "Erreur: " FS-MOUVEMENTS
+    END-EVALUATE.
+
+*> Pose le verrou sur le fichier des comptes avant une operation qui le
+*> modifie ; le verrou est le repertoire marqueur Compte.lock, dont la
+*> creation par mkdir est une operation atomique du systeme de
+*> fichiers - si deux guichetiers tentent de poser le verrou en meme
+*> temps, un seul des deux mkdir peut reussir, sans fenetre de
+*> vérification-puis-creation ou les deux pourraient se croire
+*> proprietaires du verrou. Si le repertoire existe deja, une autre
+*> session est en train d'utiliser le fichier des comptes et
+*> l'operation est refusee
+
+ACQUERIR-VERROU-COMPTE.
+    MOVE "N" TO VERROU-OBTENU
+    CALL "SYSTEM" USING "mkdir Compte.lock 2>/dev/null"
+
+    IF RETURN-CODE = 0
+        MOVE "Y" TO VERROU-OBTENU
+    ELSE
+        DISPLAY "Compte.dat est actuellement verrouille par une "
+                "autre session. Veuillez reessayer."
+    END-IF.
+
+*> Libere le verrou pose sur le fichier des comptes
+
+LIBERER-VERROU-COMPTE.
+    CALL "SYSTEM" USING "rmdir Compte.lock".
+
+*> Traitement de fin de mois : applique le taux d'intérêt fixe à tous
+*> les comptes, journalise chaque intérêt versé dans Mouvements.txt,
+*> puis affiche un résumé (nombre de comptes crédités, total versé)
+
+TRAITEMENT-INTERETS-MENSUELS.
+    PERFORM ACQUERIR-VERROU-COMPTE
+
+    IF VERROU-OBTENU = "Y"
+        MOVE "N" TO EOF-FLAG
+        MOVE 0 TO NB-COMPTES-CREDITES
+        MOVE 0 TO TOTAL-INTERETS
+
+        OPEN I-O COMPTE
+
+        PERFORM UNTIL EOF-FLAG = "Y"
+            READ COMPTE NEXT RECORD
+                AT END
+                    MOVE "Y" TO EOF-FLAG
+                NOT AT END
+                    *> Conserve le solde avant l’opération pour le journal
+                    MOVE EC-SOLDE TO SOLDE-AVANT
+
+                    *> Calcul de l'intérêt et mise à jour du solde
+                    COMPUTE INTERET-CALCULE ROUNDED = EC-SOLDE * TAUX-INTERET
+                    ADD INTERET-CALCULE TO EC-SOLDE
+
+                    *> Réécriture du compte crédité des intérêts
+                    REWRITE ENREGISTREMENT-COMPTE
+                        INVALID KEY
+                            DISPLAY "Erreur lors de la mise a jour du compte."
+                    END-REWRITE
+
+                    *> Enregistre l'intérêt versé dans le journal des mouvements
+                    MOVE INTERET-CALCULE TO MONTANT
+                    MOVE "INTERET" TO TYPE-MOUVEMENT
+                    PERFORM ECRIRE-MOUVEMENT
+
+                    *> Mise à jour des cumuls pour le résumé
+                    ADD 1 TO NB-COMPTES-CREDITES
+                    ADD INTERET-CALCULE TO TOTAL-INTERETS
+            END-READ
+        END-PERFORM
+
+        CLOSE COMPTE
+        PERFORM LIBERER-VERROU-COMPTE
+
+        MOVE TOTAL-INTERETS TO TOTAL-INTERETS-AFF
+        DISPLAY "Traitement des interets mensuels termine."
+        DISPLAY "Nombre de comptes credites : " NB-COMPTES-CREDITES
+        DISPLAY "Total des interets verses  : " FUNCTION TRIM(TOTAL-INTERETS-AFF)
+    END-IF.
+
 *> Afficher tous les comptes présents dans le fichier
 
 AFFICHER-COMPTE.
@@ -160,25 +507,20 @@ AFFICHER-COMPTE.
 
     DISPLAY "LISTE DES COMPTES"
 
-    *> Lecture de toutes les lignes du fichier
+    *> Lecture de tous les comptes, dans l'ordre des numeros de compte
     PERFORM UNTIL EOF-FLAG = "Y"
-        READ COMPTE
+        READ COMPTE NEXT RECORD
             AT END
                 *> Si fin de fichier, on arrête la boucle
                 MOVE "Y" TO EOF-FLAG
             NOT AT END
-                *> On copie la ligne lue dans une variable de travail
-                MOVE ENREGISTREMENT-COMPTE TO LIGNE
-
-                *> On découpe la ligne en prénom, nom et solde
-                PERFORM PARSER-LIGNE
-
                 *> Préparation du solde pour affichage
-                MOVE F-SOLDE TO SOLDE-AFF
+                MOVE EC-SOLDE TO SOLDE-AFF
 
                 *> Affichage des informations du compte
-                DISPLAY "Prenom : " FUNCTION TRIM(F-PRENOM)
-                        " | Nom : " FUNCTION TRIM(F-NOM)
+                DISPLAY "No Compte : " EC-NUMCOMPTE
+                        " | Prenom : " FUNCTION TRIM(EC-PRENOM)
+                        " | Nom : " FUNCTION TRIM(EC-NOM)
                         " | Solde : " SOLDE-AFF
         END-READ
     END-PERFORM
@@ -186,232 +528,495 @@ AFFICHER-COMPTE.
     *> Fermeture du fichier
     CLOSE COMPTE.
 
-*> Créer un nouveau compte avec un solde initial de 1000.00
+*> Produit le rapport de fin de journée : les comptes du fichier
+*> COMPTE, triés par nom, avec le solde de chacun et le total general,
+*> ecrits dans un fichier RAPPORT-AAAAMMJJ.txt
 
-CREER-COMPTE.
-    *> Saisie du prénom
-    DISPLAY "Prenom : "
-    ACCEPT PRENOM
+GENERER-RAPPORT.
+    *> Constitution du nom du fichier de rapport : RAPPORT-AAAAMMJJ.txt
+    ACCEPT DATE-RAPPORT FROM DATE YYYYMMDD
+    MOVE SPACES TO NOM-FICHIER-RAPPORT
+    STRING "RAPPORT-" DATE-RAPPORT ".txt"
+    INTO NOM-FICHIER-RAPPORT
+    END-STRING
 
-    *> Saisie du nom
-    DISPLAY "Nom : "
-    ACCEPT NOM
+    *> Tri des comptes par nom, puis ecriture du rapport
+    SORT TRI-COMPTE
+        ON ASCENDING KEY TRI-NOM
+        INPUT PROCEDURE IS ALIMENTER-TRI-COMPTE
+        OUTPUT PROCEDURE IS ECRIRE-RAPPORT
 
-    *> Nettoyage de la zone de travail
-    MOVE SPACES TO LIGNE
+    DISPLAY "Rapport de fin de journee genere : "
+            FUNCTION TRIM(NOM-FICHIER-RAPPORT).
 
-    *> Construction de la ligne au format :
-    *> Prenom;Nom;1000.00
-    STRING FUNCTION TRIM(PRENOM)
-           ";"
-           FUNCTION TRIM(NOM)
-           ";"
-           "1000.00"
-    INTO LIGNE
-    END-STRING
+*> Alimente le fichier de tri a partir des comptes du fichier COMPTE
 
-    *> Ouverture du fichier en ajout
-    OPEN EXTEND COMPTE
-
-    *> Écriture du nouveau compte
-    WRITE ENREGISTREMENT-COMPTE FROM LIGNE
+ALIMENTER-TRI-COMPTE.
+    MOVE "N" TO EOF-FLAG
 
-    *> Fermeture du fichier
-    CLOSE COMPTE
+    OPEN INPUT COMPTE
 
-    DISPLAY "Compte cree avec succes avec 1000.00 $".
+    PERFORM UNTIL EOF-FLAG = "Y"
+        READ COMPTE NEXT RECORD
+            AT END
+                MOVE "Y" TO EOF-FLAG
+            NOT AT END
+                MOVE EC-NOM TO TRI-NOM
+                MOVE EC-PRENOM TO TRI-PRENOM
+                MOVE EC-NUMCOMPTE TO TRI-NUMCOMPTE
+                MOVE EC-SOLDE TO TRI-SOLDE
 
-*> Déposer de l'argent sur un compte existant
+                RELEASE TRI-ENREGISTREMENT
+        END-READ
+    END-PERFORM
 
-DEPOSER-ARGENT.
-    *> Saisie de l’identité du compte
-    DISPLAY "Prenom du compte : "
-    ACCEPT PRENOM
+    CLOSE COMPTE.
 
-    DISPLAY "Nom du compte : "
-    ACCEPT NOM
+*> Ecrit le rapport a partir des comptes tries par nom, puis ajoute
+*> une ligne de total general des soldes
 
-    *> Saisie du montant à déposer
-    DISPLAY "Montant a deposer : "
-    ACCEPT MONTANT
+ECRIRE-RAPPORT.
+    MOVE "N" TO EOF-FLAG-RAPPORT
+    MOVE 0 TO TOTAL-RAPPORT
 
-    *> Réinitialisation des indicateurs
-    MOVE "N" TO EOF-FLAG
-    MOVE "N" TO TROUVE
+    OPEN OUTPUT RAPPORT
 
-    *> Ouverture du fichier principal en lecture
-    OPEN INPUT COMPTE
+    MOVE SPACES TO LIGNE-RAPPORT
+    STRING "RAPPORT DE FIN DE JOURNEE - BALANCE DES COMPTES"
+    INTO LIGNE-RAPPORT
+    END-STRING
+    WRITE ENREGISTREMENT-RAPPORT FROM LIGNE-RAPPORT
 
-    *> Ouverture du fichier temporaire en écriture
-    OPEN OUTPUT TEMP-FILE
+    MOVE SPACES TO LIGNE-RAPPORT
+    STRING "NumCompte;Prenom;Nom;Solde"
+    INTO LIGNE-RAPPORT
+    END-STRING
+    WRITE ENREGISTREMENT-RAPPORT FROM LIGNE-RAPPORT
 
-    *> Lecture de tous les comptes
-    PERFORM UNTIL EOF-FLAG = "Y"
-        READ COMPTE
+    PERFORM UNTIL EOF-FLAG-RAPPORT = "Y"
+        RETURN TRI-COMPTE
             AT END
-                MOVE "Y" TO EOF-FLAG
+                MOVE "Y" TO EOF-FLAG-RAPPORT
             NOT AT END
-                *> Copie de la ligne lue
-                MOVE ENREGISTREMENT-COMPTE TO LIGNE
+                MOVE TRI-SOLDE TO SOLDE-AFF
+
+                MOVE SPACES TO LIGNE-RAPPORT
+                STRING TRI-NUMCOMPTE
+                       ";"
+                       FUNCTION TRIM(TRI-PRENOM)
+                       ";"
+                       FUNCTION TRIM(TRI-NOM)
+                       ";"
+                       FUNCTION TRIM(SOLDE-AFF)
+                INTO LIGNE-RAPPORT
+                END-STRING
+                WRITE ENREGISTREMENT-RAPPORT FROM LIGNE-RAPPORT
+
+                ADD TRI-SOLDE TO TOTAL-RAPPORT
+        END-RETURN
+    END-PERFORM
 
-                *> Extraction des champs
-                PERFORM PARSER-LIGNE
+    MOVE TOTAL-RAPPORT TO TOTAL-RAPPORT-AFF
+    MOVE SPACES TO LIGNE-RAPPORT
+    STRING "TOTAL GENERAL;;;"
+           FUNCTION TRIM(TOTAL-RAPPORT-AFF)
+    INTO LIGNE-RAPPORT
+    END-STRING
+    WRITE ENREGISTREMENT-RAPPORT FROM LIGNE-RAPPORT
 
-                *> Vérifie si c’est le bon compte
-                IF FUNCTION TRIM(F-PRENOM) = FUNCTION TRIM(PRENOM)
-                   AND FUNCTION TRIM(F-NOM) = FUNCTION TRIM(NOM)
+    CLOSE RAPPORT.
 
-                    *> Ajoute le montant au solde
-                    ADD MONTANT TO F-SOLDE
+*> Créer un nouveau compte avec un solde initial de 1000.00
 
-                    *> Marque le compte comme trouvé
-                    MOVE "Y" TO TROUVE
+CREER-COMPTE.
+    *> Saisie du prénom et du nom, avec re-saisie tant que l'un des
+    *> deux est laisse vide
+    MOVE "N" TO SAISIE-VALIDE
+    PERFORM UNTIL SAISIE-VALIDE = "Y"
+        DISPLAY "Prenom : "
+        ACCEPT PRENOM
+
+        DISPLAY "Nom : "
+        ACCEPT NOM
+
+        IF FUNCTION TRIM(PRENOM) = SPACES OR FUNCTION TRIM(NOM) = SPACES
+            DISPLAY "Le prenom et le nom sont obligatoires."
+        ELSE
+            MOVE "Y" TO SAISIE-VALIDE
+        END-IF
+    END-PERFORM
 
-                    *> Réécrit la ligne mise à jour dans le fichier temporaire
-                    PERFORM ECRIRE-LIGNE-MAJ
-                ELSE
-                    *> Sinon, copie la ligne telle quelle
-                    WRITE TEMP-ENREGISTREMENT FROM ENREGISTREMENT-COMPTE
-                END-IF
-        END-READ
+    PERFORM ACQUERIR-VERROU-COMPTE
+
+    IF VERROU-OBTENU = "Y"
+        *> Calcul du prochain numero de compte disponible
+        PERFORM CALCULER-PROCHAIN-NUMCOMPTE
+
+        *> Constitution de l'enregistrement du nouveau compte
+        MOVE PROCHAIN-NUMCOMPTE TO EC-NUMCOMPTE
+        MOVE PRENOM TO EC-PRENOM
+        MOVE NOM TO EC-NOM
+        MOVE 1000.00 TO EC-SOLDE
+
+        *> Ouverture du fichier en lecture/écriture
+        OPEN I-O COMPTE
+
+        *> Écriture du nouveau compte
+        WRITE ENREGISTREMENT-COMPTE
+            INVALID KEY
+                DISPLAY "Erreur : numero de compte deja utilise."
+            NOT INVALID KEY
+                DISPLAY "Compte cree avec succes avec 1000.00 $, numero de "
+                        "compte " PROCHAIN-NUMCOMPTE
+        END-WRITE
+
+        *> Fermeture du fichier
+        CLOSE COMPTE
+        PERFORM LIBERER-VERROU-COMPTE
+    END-IF.
+
+*> Détermine le prochain numéro de compte disponible en le lisant dans
+*> le fichier compteur, puis avance le compteur pour le prochain appel ;
+*> un numero de compte attribue n'est ainsi jamais reutilise, meme si
+*> le compte le plus eleve est ensuite ferme
+
+CALCULER-PROCHAIN-NUMCOMPTE.
+    OPEN INPUT COMPTEUR
+    READ COMPTEUR
+        AT END
+            MOVE 1 TO ENREGISTREMENT-COMPTEUR
+    END-READ
+    MOVE ENREGISTREMENT-COMPTEUR TO PROCHAIN-NUMCOMPTE
+    CLOSE COMPTEUR
+
+    ADD 1 TO ENREGISTREMENT-COMPTEUR
+    OPEN OUTPUT COMPTEUR
+    WRITE ENREGISTREMENT-COMPTEUR
+    CLOSE COMPTEUR.
+
+*> Déposer de l'argent sur un compte existant
+
+DEPOSER-ARGENT.
+    *> Saisie du numero du compte
+    DISPLAY "Numero du compte : "
+    ACCEPT NUMCOMPTE-SAISI
+
+    *> Saisie du montant à déposer, avec re-saisie tant que le montant
+    *> n'est pas strictement positif
+    MOVE "N" TO SAISIE-VALIDE
+    PERFORM UNTIL SAISIE-VALIDE = "Y"
+        DISPLAY "Montant a deposer : "
+        ACCEPT MONTANT
+
+        IF MONTANT <= 0
+            DISPLAY "Le montant doit etre superieur a zero."
+        ELSE
+            MOVE "Y" TO SAISIE-VALIDE
+        END-IF
     END-PERFORM
 
-    *> Fermeture des deux fichiers
-    CLOSE COMPTE
-    CLOSE TEMP-FILE
+    PERFORM ACQUERIR-VERROU-COMPTE
 
-    *> Si le compte a été trouvé, on remplace l’ancien fichier
-    IF TROUVE = "Y"
-        PERFORM REMPLACER-FICHIER
-        DISPLAY "Depot effectue."
-    ELSE
-        DISPLAY "Compte introuvable."
+    IF VERROU-OBTENU = "Y"
+        *> Ouverture du fichier en lecture/écriture
+        OPEN I-O COMPTE
+
+        *> Recherche directe du compte par sa clé
+        MOVE NUMCOMPTE-SAISI TO EC-NUMCOMPTE
+        READ COMPTE
+            INVALID KEY
+                DISPLAY "Compte introuvable."
+            NOT INVALID KEY
+                *> Conserve le solde avant l’opération pour le journal
+                MOVE EC-SOLDE TO SOLDE-AVANT
+
+                *> Ajoute le montant au solde
+                ADD MONTANT TO EC-SOLDE
+
+                *> Réécrit l'enregistrement mis à jour
+                REWRITE ENREGISTREMENT-COMPTE
+                    INVALID KEY
+                        DISPLAY "Erreur lors de la mise a jour du compte."
+                END-REWRITE
+
+                *> Enregistre le dépôt dans le journal des mouvements
+                MOVE "DEPOT  " TO TYPE-MOUVEMENT
+                PERFORM ECRIRE-MOUVEMENT
+
+                DISPLAY "Depot effectue."
+        END-READ
+
+        *> Fermeture du fichier
+        CLOSE COMPTE
+        PERFORM LIBERER-VERROU-COMPTE
     END-IF.
 
 *> Retirer de l'argent d’un compte existant
 
 RETIRER-ARGENT.
-    *> Saisie de l’identité du compte
-    DISPLAY "Prenom du compte : "
-    ACCEPT PRENOM
+    *> Saisie du numero du compte
+    DISPLAY "Numero du compte : "
+    ACCEPT NUMCOMPTE-SAISI
+
+    *> Saisie du montant à retirer, avec re-saisie tant que le montant
+    *> n'est pas strictement positif
+    MOVE "N" TO SAISIE-VALIDE
+    PERFORM UNTIL SAISIE-VALIDE = "Y"
+        DISPLAY "Montant a retirer : "
+        ACCEPT MONTANT
+
+        IF MONTANT <= 0
+            DISPLAY "Le montant doit etre superieur a zero."
+        ELSE
+            MOVE "Y" TO SAISIE-VALIDE
+        END-IF
+    END-PERFORM
 
-    DISPLAY "Nom du compte : "
-    ACCEPT NOM
+    PERFORM ACQUERIR-VERROU-COMPTE
 
-    *> Saisie du montant à retirer
-    DISPLAY "Montant a retirer : "
-    ACCEPT MONTANT
+    IF VERROU-OBTENU = "Y"
+        *> Ouverture du fichier en lecture/écriture
+        OPEN I-O COMPTE
 
-    *> Réinitialisation des indicateurs
-    MOVE "N" TO EOF-FLAG
-    MOVE "N" TO TROUVE
+        *> Recherche directe du compte par sa clé
+        MOVE NUMCOMPTE-SAISI TO EC-NUMCOMPTE
+        READ COMPTE
+            INVALID KEY
+                DISPLAY "Compte introuvable."
+            NOT INVALID KEY
+                *> Vérifie que le solde est suffisant
+                IF MONTANT > EC-SOLDE
+                    DISPLAY "Retrait impossible : solde insuffisant."
+                ELSE
+                    *> Conserve le solde avant l’opération pour le journal
+                    MOVE EC-SOLDE TO SOLDE-AVANT
 
-    *> Ouverture du fichier principal en lecture
-    OPEN INPUT COMPTE
+                    *> Soustraction du montant demandé
+                    SUBTRACT MONTANT FROM EC-SOLDE
 
-    *> Ouverture du fichier temporaire en écriture
-    OPEN OUTPUT TEMP-FILE
+                    *> Réécriture du compte modifié
+                    REWRITE ENREGISTREMENT-COMPTE
+                        INVALID KEY
+                            DISPLAY "Erreur lors de la mise a jour du compte."
+                    END-REWRITE
 
-    *> Lecture de tous les comptes
-    PERFORM UNTIL EOF-FLAG = "Y"
-        READ COMPTE
-            AT END
-                MOVE "Y" TO EOF-FLAG
-            NOT AT END
-                *> Copie de la ligne en zone de travail
-                MOVE ENREGISTREMENT-COMPTE TO LIGNE
+                    *> Enregistre le retrait dans le journal des mouvements
+                    MOVE "RETRAIT" TO TYPE-MOUVEMENT
+                    PERFORM ECRIRE-MOUVEMENT
 
-                *> Découpage de la ligne
-                PERFORM PARSER-LIGNE
+                    DISPLAY "Retrait effectue."
+                END-IF
+        END-READ
 
-                *> Vérifie si c’est le bon compte
-                IF FUNCTION TRIM(F-PRENOM) = FUNCTION TRIM(PRENOM)
-                   AND FUNCTION TRIM(F-NOM) = FUNCTION TRIM(NOM)
+        *> Fermeture du fichier
+        CLOSE COMPTE
+        PERFORM LIBERER-VERROU-COMPTE
+    END-IF.
 
-                    *> Vérifie que le solde est suffisant
-                    IF MONTANT > F-SOLDE
-                        DISPLAY "Retrait impossible : solde insuffisant."
+*> Fermer un compte existant et le retirer du fichier COMPTE : le
+*> compte doit avoir un solde nul, sinon la fermeture est refusee et
+*> un retrait complet doit d'abord etre effectue
 
-                        *> On considère le compte trouvé même si le retrait échoue
-                        MOVE "Y" TO TROUVE
+FERMER-COMPTE.
+    *> Saisie du numero du compte a fermer
+    DISPLAY "Numero du compte a fermer : "
+    ACCEPT NUMCOMPTE-SAISI
 
-                        *> On recopie la ligne inchangée
-                        WRITE TEMP-ENREGISTREMENT FROM ENREGISTREMENT-COMPTE
-                    ELSE
-                        *> Soustraction du montant demandé
-                        SUBTRACT MONTANT FROM F-SOLDE
+    PERFORM ACQUERIR-VERROU-COMPTE
 
-                        *> Marque le compte comme trouvé
-                        MOVE "Y" TO TROUVE
+    IF VERROU-OBTENU = "Y"
+        *> Ouverture du fichier en lecture/écriture
+        OPEN I-O COMPTE
 
-                        *> Réécriture du compte modifié
-                        PERFORM ECRIRE-LIGNE-MAJ
-                    END-IF
+        *> Recherche directe du compte par sa clé
+        MOVE NUMCOMPTE-SAISI TO EC-NUMCOMPTE
+        READ COMPTE
+            INVALID KEY
+                DISPLAY "Compte introuvable."
+            NOT INVALID KEY
+                IF EC-SOLDE = 0
+                    *> Solde nul : le compte est retire du fichier
+                    DELETE COMPTE
+                        INVALID KEY
+                            DISPLAY "Erreur lors de la fermeture du compte."
+                        NOT INVALID KEY
+                            DISPLAY "Compte ferme avec succes."
+                    END-DELETE
                 ELSE
-                    *> Si ce n’est pas le bon compte, on recopie sans changer
-                    WRITE TEMP-ENREGISTREMENT FROM ENREGISTREMENT-COMPTE
+                    *> Solde non nul : la fermeture est refusee
+                    DISPLAY "Fermeture impossible : le solde n'est "
+                            "pas nul. Effectuez un retrait complet "
+                            "avant de fermer ce compte."
                 END-IF
         END-READ
+
+        *> Fermeture du fichier
+        CLOSE COMPTE
+        PERFORM LIBERER-VERROU-COMPTE
+    END-IF.
+
+*> Virer de l'argent d'un compte source vers un compte destination,
+*> en une seule opération sur le fichier COMPTE
+
+VIREMENT-ARGENT.
+    *> Saisie des comptes source et destination
+    DISPLAY "Numero du compte source : "
+    ACCEPT NUMCOMPTE-SOURCE
+
+    DISPLAY "Numero du compte destination : "
+    ACCEPT NUMCOMPTE-DEST
+
+    *> Saisie du montant a virer, avec re-saisie tant que le montant
+    *> n'est pas strictement positif
+    MOVE "N" TO SAISIE-VALIDE
+    PERFORM UNTIL SAISIE-VALIDE = "Y"
+        DISPLAY "Montant a virer : "
+        ACCEPT MONTANT
+
+        IF MONTANT <= 0
+            DISPLAY "Le montant doit etre superieur a zero."
+        ELSE
+            MOVE "Y" TO SAISIE-VALIDE
+        END-IF
     END-PERFORM
 
-    *> Fermeture des fichiers
-    CLOSE COMPTE
-    CLOSE TEMP-FILE
+    PERFORM ACQUERIR-VERROU-COMPTE
+
+    IF VERROU-OBTENU = "Y"
+        *> Verification prealable de l'existence des deux comptes et du solde
+        PERFORM VERIFIER-COMPTES-VIREMENT
+
+        IF NUMCOMPTE-SOURCE = NUMCOMPTE-DEST
+            DISPLAY "Impossible : le compte source et le compte destination "
+                    "sont identiques."
+        ELSE
+            IF TROUVE-SOURCE = "N" OR TROUVE-DEST = "N"
+                DISPLAY "Compte source ou compte destination introuvable."
+            ELSE
+                IF MONTANT > SOLDE-SOURCE
+                    DISPLAY "Virement impossible : solde insuffisant."
+                ELSE
+                    PERFORM APPLIQUER-VIREMENT
+                    IF VIREMENT-REUSSI = "Y"
+                        DISPLAY "Virement effectue."
+                    END-IF
+                END-IF
+            END-IF
+        END-IF
 
-    *> Si trouvé, remplacement du fichier principal
-    IF TROUVE = "Y"
-        PERFORM REMPLACER-FICHIER
-        DISPLAY "Retrait effectue."
-    ELSE
-        DISPLAY "Compte introuvable."
+        PERFORM LIBERER-VERROU-COMPTE
     END-IF.
 
-*> Découper une ligne du fichier en prénom / nom / solde
-*> Format attendu : Prenom;Nom;Solde
+*> Recherche directe du compte source et du compte destination par leur
+*> clé, et relève le solde du compte source
 
-PARSER-LIGNE.
-    *> Réinitialisation des champs
-    MOVE SPACES TO F-PRENOM
-    MOVE SPACES TO F-NOM
-    MOVE SPACES TO F-SOLDE-TXT
-    MOVE 0 TO F-SOLDE
+VERIFIER-COMPTES-VIREMENT.
+    MOVE "N" TO TROUVE-SOURCE
+    MOVE "N" TO TROUVE-DEST
+    MOVE 0 TO SOLDE-SOURCE
 
-    *> Découpage de la ligne selon le séparateur ;
-    UNSTRING LIGNE
-        DELIMITED BY ";"
-        INTO F-PRENOM
-             F-NOM
-             F-SOLDE-TXT
-    END-UNSTRING
+    OPEN INPUT COMPTE
 
-    *> Conversion du solde texte en valeur numérique
-    MOVE FUNCTION NUMVAL(F-SOLDE-TXT) TO F-SOLDE.
+    MOVE NUMCOMPTE-SOURCE TO EC-NUMCOMPTE
+    READ COMPTE
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            MOVE "Y" TO TROUVE-SOURCE
+            MOVE EC-SOLDE TO SOLDE-SOURCE
+    END-READ
+
+    MOVE NUMCOMPTE-DEST TO EC-NUMCOMPTE
+    READ COMPTE
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            MOVE "Y" TO TROUVE-DEST
+    END-READ
 
-*> Reconstruire une ligne mise à jour puis l’écrire
-*> dans le fichier temporaire
+    CLOSE COMPTE.
 
-ECRIRE-LIGNE-MAJ.
-    *> Nettoyage de la ligne de sortie
-    MOVE SPACES TO NOUVELLE-LIGNE
+*> Débite le compte source et crédite le compte destination par accès
+*> direct a chacun des deux enregistrements, et journalise les deux
+*> mouvements
+
+APPLIQUER-VIREMENT.
+    MOVE "Y" TO VIREMENT-REUSSI
+
+    OPEN I-O COMPTE
+
+    MOVE NUMCOMPTE-SOURCE TO EC-NUMCOMPTE
+    READ COMPTE
+        INVALID KEY
+            MOVE "N" TO VIREMENT-REUSSI
+            DISPLAY "Erreur : compte source introuvable."
+        NOT INVALID KEY
+            MOVE EC-SOLDE TO SOLDE-AVANT
+            SUBTRACT MONTANT FROM EC-SOLDE
+            REWRITE ENREGISTREMENT-COMPTE
+                INVALID KEY
+                    MOVE "N" TO VIREMENT-REUSSI
+                    DISPLAY "Erreur lors de la mise a jour du compte source."
+                NOT INVALID KEY
+                    MOVE "VIR-DEB" TO TYPE-MOUVEMENT
+                    PERFORM ECRIRE-MOUVEMENT
+            END-REWRITE
+    END-READ
+
+    IF VIREMENT-REUSSI = "Y"
+        MOVE NUMCOMPTE-DEST TO EC-NUMCOMPTE
+        READ COMPTE
+            INVALID KEY
+                MOVE "N" TO VIREMENT-REUSSI
+                DISPLAY "Erreur : compte destination introuvable."
+            NOT INVALID KEY
+                MOVE EC-SOLDE TO SOLDE-AVANT
+                ADD MONTANT TO EC-SOLDE
+                REWRITE ENREGISTREMENT-COMPTE
+                    INVALID KEY
+                        MOVE "N" TO VIREMENT-REUSSI
+                        DISPLAY "Erreur lors de la mise a jour du compte "
+                                "destination."
+                    NOT INVALID KEY
+                        MOVE "VIR-CRE" TO TYPE-MOUVEMENT
+                        PERFORM ECRIRE-MOUVEMENT
+                END-REWRITE
+        END-READ
+    END-IF
 
-    *> Mise en forme du solde pour affichage/écriture
-    MOVE F-SOLDE TO SOLDE-AFF
+    CLOSE COMPTE.
+
+*> Ajoute une ligne au journal des mouvements pour un dépôt ou un
+*> retrait : compte, type, montant, solde avant, solde après, date/heure
+*> Format : NumCompte;Type;Montant;SoldeAvant;SoldeApres;Horodatage
+
+ECRIRE-MOUVEMENT.
+    *> Constitution de l’horodatage courant
+    ACCEPT DATE-SYS FROM DATE YYYYMMDD
+    ACCEPT HEURE-SYS FROM TIME
+    STRING DATE-SYS HEURE-SYS INTO HORODATAGE
+
+    *> Mise en forme des montants pour l’écriture
+    MOVE MONTANT TO MONTANT-AFF
+    MOVE SOLDE-AVANT TO SOLDE-AVANT-AFF
+    MOVE EC-SOLDE TO SOLDE-APRES-AFF
+
+    MOVE SPACES TO LIGNE-MOUVEMENT
 
-    *> Reconstruction au format :
-    *> Prenom;Nom;Solde
-    STRING FUNCTION TRIM(F-PRENOM)
+    STRING EC-NUMCOMPTE
            ";"
-           FUNCTION TRIM(F-NOM)
+           FUNCTION TRIM(TYPE-MOUVEMENT)
            ";"
-           FUNCTION TRIM(SOLDE-AFF)
-    INTO NOUVELLE-LIGNE
+           FUNCTION TRIM(MONTANT-AFF)
+           ";"
+           FUNCTION TRIM(SOLDE-AVANT-AFF)
+           ";"
+           FUNCTION TRIM(SOLDE-APRES-AFF)
+           ";"
+           HORODATAGE
+    INTO LIGNE-MOUVEMENT
     END-STRING
 
-    *> Écriture dans le fichier temporaire
-    WRITE TEMP-ENREGISTREMENT FROM NOUVELLE-LIGNE.
-
-*> Remplacer le fichier principal par le fichier temporaire
-
-REMPLACER-FICHIER.
-    *> Commande système pour copier Temp.txt vers Compte.txt
-    CALL "SYSTEM" USING "cp Temp.txt Compte.txt".
+    OPEN EXTEND MOUVEMENTS
+    WRITE ENREGISTREMENT-MOUVEMENT FROM LIGNE-MOUVEMENT
+    CLOSE MOUVEMENTS.
